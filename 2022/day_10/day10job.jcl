@@ -0,0 +1,66 @@
+//DAY10JOB JOB (ACCTNO),'SIGNAL STRENGTH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY DEVICE SIGNAL-STRENGTH CHECK
+//* RUNS DAY_10 AGAINST THE DEVICE TRACE FILES LISTED IN DEVICES.
+//* EACH DD NAME BELOW IS THE LOGICAL FILE THE PROGRAM'S FILE-
+//* CONTROL SELECT CLAUSES BIND TO BY NAME (THE ONE EXCEPTION IS
+//* THE PER-DEVICE TRACE FILE ITSELF, WHICH IS OPENED DYNAMICALLY
+//* FROM THE NAMES LISTED IN THE DEVICES DATA SET RATHER THAN
+//* THROUGH A FIXED DD, SO THE SAME STEP CAN WALK EVERY DEVICE IN
+//* ONE BATCH RUN; THE INPUT DD SUPPLIES THE SINGLE-DEVICE TRACE
+//* WHEN DEVICES IS ABSENT). A BAD RETURN CODE FROM STEP010 STOPS
+//* THE REPORT-DISTRIBUTION STEP.
+//*--------------------------------------------------------------
+//* THE REPORT/REJECT/SUMMARY/EXCEPTION DATA SETS ARE A FRESH,
+//* NEW ALLOCATION EVERY NIGHT, SO STEP005 SCRATCHES ANY COPY LEFT
+//* CATALOGED BY A PRIOR RUN BEFORE STEP010 ALLOCATES THEM NEW
+//* (A MISSING DATA SET IS NOT AN ERROR HERE - MAXCC IS RESET TO 0
+//* AFTER EACH DELETE SO A FIRST-EVER RUN STILL FALLS THROUGH
+//* CLEAN). THE CHECKPOINT DATA SET IS DELIBERATELY LEFT OUT OF
+//* THIS CLEANUP AND ALLOCATED MOD/CATLG,CATLG IN STEP010 INSTEAD -
+//* IT MUST SURVIVE BOTH A NORMAL END (WHERE THE PROGRAM ITSELF
+//* EMPTIES IT ONCE A DEVICE COMPLETES) AND AN ABEND (WHERE IT IS
+//* LEFT WITH THE LAST CHECKPOINT WRITTEN SO A RERUN CAN RESUME).
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.DAY10.REJECT
+  SET MAXCC = 0
+  DELETE PROD.DAY10.REPORT
+  SET MAXCC = 0
+  DELETE PROD.DAY10.SUMMARY
+  SET MAXCC = 0
+  DELETE PROD.DAY10.EXCEPTIONS
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=DAY_10
+//STEPLIB  DD DSN=PROD.DAY10.LOADLIB,DISP=SHR
+//DEVICES  DD DSN=PROD.DAY10.DEVICES,DISP=SHR
+//INPUT    DD DSN=PROD.DAY10.TRACE,DISP=SHR
+//CHKPTCYC DD DSN=PROD.DAY10.CHKPTCYC,DISP=SHR
+//CHKPT    DD DSN=PROD.DAY10.CHECKPOINT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//REJECT   DD DSN=PROD.DAY10.REJECT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//RPTFILE  DD DSN=PROD.DAY10.REPORT,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMMARY  DD DSN=PROD.DAY10.SUMMARY,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCEPTN  DD DSN=PROD.DAY10.EXCEPTIONS,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* ONLY DISTRIBUTE THE REPORT WHEN STEP010 CAME BACK CLEAN.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.DAY10.REPORT,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,DAY10RPT)
