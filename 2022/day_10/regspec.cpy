@@ -0,0 +1,11 @@
+      *>**************************************************************
+      *>  REGSPEC.CPY
+      *>  Physical register bounds for the device model this trace
+      *>  processor targets. WS-TOTAL (the X register) is accumulated
+      *>  every cycle and must never be allowed to drift outside the
+      *>  range the real hardware register can hold.
+      *>**************************************************************
+       01  WS-DEVICE-REGISTER-LIMITS.
+           05  WS-REGISTER-MIN         PIC S9(6) VALUE -999.
+           05  WS-REGISTER-MAX         PIC S9(6) VALUE 999.
+       01  WS-EXCEPTION-COUNT          PIC 9(5) VALUE ZEROES.
