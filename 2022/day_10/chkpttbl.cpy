@@ -0,0 +1,47 @@
+      *>**************************************************************
+      *>  CHKPTTBL.CPY
+      *>  Signal-strength sample-point table. Loaded at start-of-run
+      *>  from the checkpoint parameter file (one cycle number per
+      *>  line) so operations can change which cycles get sampled
+      *>  without a recompile. If the parameter file is missing or
+      *>  empty the table is loaded with the standard 20/60/100/140/
+      *>  180/220 six-checkpoint set built into WS-DEFAULT-CHKPTS.
+      *>  Sampling continues past the last table entry at an interval
+      *>  (WS-CHECKPOINT-INTERVAL) derived from the gap between the two
+      *>  highest configured cycles, falling back to the 40-cycle
+      *>  default below when the table cannot supply that gap, so long
+      *>  traces are never truncated at the table's last entry. Each
+      *>  extended sample past the table grows into the next free
+      *>  table slot (up to WS-CHECKPOINT-MAX-ENTRIES) so it reports
+      *>  the same way a configured checkpoint does; once that capacity
+      *>  is used up, further extended samples still add into the
+      *>  grand total but the report calls out that they are no longer
+      *>  itemized (see 3421-WRITE-CHECKPOINT-OVFL-NOTE). WS-CHECKPOINT-
+      *>  CONFIG-COUNT remembers how many entries were actually loaded
+      *>  from the parameter file/defaults so that count, not the
+      *>  count after growth, is restored at the start of each device
+      *>  in a batch run.
+      *>**************************************************************
+       01  WS-CHECKPOINT-TABLE.
+           05  WS-CHECKPOINT-ENTRY OCCURS 50 TIMES
+                                    INDEXED BY WS-CHKPT-IDX.
+               10  WS-CHKPT-CYCLE     PIC 9(6).
+               10  WS-CHKPT-DONE      PIC X(1) VALUE 'F'.
+               10  WS-CHKPT-TOTAL     PIC S9(9).
+               10  WS-CHKPT-CONTRIB   PIC S9(9).
+       01  WS-CHECKPOINT-MAX-ENTRIES   PIC 9(3) VALUE 50.
+       01  WS-CHECKPOINT-COUNT         PIC 9(3) VALUE ZEROES.
+       01  WS-CHECKPOINT-CONFIG-COUNT  PIC 9(3) VALUE ZEROES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(6) VALUE 40.
+       01  WS-CHECKPOINT-MAX-CYCLE     PIC 9(6) VALUE ZEROES.
+       01  WS-CHECKPOINT-2ND-CYCLE     PIC 9(6) VALUE ZEROES.
+       01  WS-DEFAULT-CHKPT-COUNT      PIC 9(2) VALUE 6.
+       01  WS-DEFAULT-CHKPTS.
+           05  PIC 9(6) VALUE 20.
+           05  PIC 9(6) VALUE 60.
+           05  PIC 9(6) VALUE 100.
+           05  PIC 9(6) VALUE 140.
+           05  PIC 9(6) VALUE 180.
+           05  PIC 9(6) VALUE 220.
+       01  WS-DEFAULT-CHKPTS-TBL REDEFINES WS-DEFAULT-CHKPTS.
+           05  WS-DEFAULT-CHKPT-CYCLE OCCURS 6 TIMES PIC 9(6).
