@@ -1,130 +1,1051 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DAY_10.
-AUTHOR. mrwormhole.
-DATE-WRITTEN. 10th of December, 2022.
-
-ENVIRONMENT DIVISION.
-   INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
-      SELECT INPUT-FILE ASSIGN TO 'input.txt'
-      ORGANIZATION IS LINE SEQUENTIAL.          
-
-DATA DIVISION.
-   FILE SECTION.
-   FD INPUT-FILE.
-   01 INPUT-RECORD.
-      05 INPUT-LINE  PIC X(100).
-
-   WORKING-STORAGE SECTION.
-   01 WS-INPUT-RECORD.
-      05 WS-INPUT-LINE  PIC X(100).
-   01 WS-EOF PIC A(1). 
-   01 WS-MINUS-COUNT PIC 9(1).
-   01 WS-COMMAND PIC X(4).
-   01 WS-VALUE PIC S9(32) VALUE ZEROES.
-   01 WS-CYCLE PIC 9(32) VALUE 1.
-   01 WS-TOTAL PIC S9(32) VALUE 1.
-   01 WS-TEMP PIC S9(32) VALUE ZEROES.
-   01 WS-SIGNAL-STRENGTH PIC S9(32) VALUE ZEROES.
-   01 WS-OVER20 PIC A(1) VALUE 'F'.
-   01 WS-OVER60 PIC A(1) VALUE 'F'.
-   01 WS-OVER100 PIC A(1) VALUE 'F'.
-   01 WS-OVER140 PIC A(1) VALUE 'F'.
-   01 WS-OVER180 PIC A(1) VALUE 'F'.
-   01 WS-OVER220 PIC A(1) VALUE 'F'.
-
-PROCEDURE DIVISION.
-   OPEN INPUT INPUT-FILE.
-      PERFORM UNTIL WS-EOF='Y'
-         READ INPUT-FILE 
-            INTO WS-INPUT-RECORD
-            AT END 
-               MOVE 'Y' TO WS-EOF
-            NOT AT END 
-               EVALUATE WS-INPUT-LINE
-                   WHEN "noop"
-                      COMPUTE WS-CYCLE = WS-CYCLE + 1
-                   WHEN OTHER
-                      MOVE 0 TO WS-MINUS-COUNT
-                      INSPECT WS-INPUT-LINE 
-                           TALLYING WS-MINUS-COUNT 
-                           FOR ALL "-"
-                      IF WS-MINUS-COUNT > 0 THEN 
-                        UNSTRING WS-INPUT-LINE 
-                           DELIMITED BY "-"
-                           INTO WS-COMMAND
-                                WS-VALUE
-                        END-UNSTRING    
-                        COMPUTE WS-VALUE = WS-VALUE * -1
-                        COMPUTE WS-TOTAL = WS-TOTAL + WS-VALUE 
-                      ELSE 
-                        UNSTRING WS-INPUT-LINE 
-                           DELIMITED BY " "
-                           INTO WS-COMMAND
-                                WS-VALUE
-                        END-UNSTRING
-                        COMPUTE WS-TOTAL = WS-TOTAL + WS-VALUE
-                      END-IF
-                      COMPUTE WS-CYCLE = WS-CYCLE + 2
-               END-EVALUATE
-               IF WS-CYCLE - 20 < 2 AND WS-CYCLE - 20 > -1 AND WS-OVER20 = 'F' THEN  
-                   IF WS-CYCLE = 20 THEN 
-                       COMPUTE WS-TEMP = 20 * WS-TOTAL
-                   ELSE
-                       COMPUTE WS-TEMP = 20 * (WS-TOTAL - WS-VALUE)
-                   END-IF
-                   COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
-                   MOVE 'T' to WS-OVER20
+      *>**************************************************************
+      *> PROGRAM      : DAY_10
+      *> AUTHOR       : mrwormhole
+      *> DATE-WRITTEN : 10th of December, 2022
+      *>
+      *> MODIFICATION HISTORY
+      *> ---------------------------------------------------------
+      *> 2022-12-10  mrwormhole   Original signal-strength total.
+      *> 2026-08-09  mrwormhole   Added CRT pixel-rendering readout,
+      *>                          table-driven checkpoints that keep
+      *>                          sampling past cycle 220, restart/
+      *>                          checkpoint support, malformed-line
+      *>                          rejection, a per-checkpoint report,
+      *>                          multi-device batch processing, an
+      *>                          extended instruction set and device
+      *>                          register bounds checking.
+      *>**************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY_10.
+       AUTHOR. mrwormhole.
+       DATE-WRITTEN. 10th of December, 2022.
+       DATE-COMPILED. 09th of August, 2026.
+
+      *>    Each SELECT below is assigned to a bare logical name rather
+      *>    than a quoted path so it binds to the matching DD statement
+      *>    (DD_devicesname, or the DD name itself as an environment
+      *>    variable) when this load module runs under the batch job
+      *>    stream; run outside of JCL it falls back to opening a file
+      *>    of that same name in the working directory. INPUT-FILE is
+      *>    the one exception: it is assigned dynamically at runtime so
+      *>    the same program can step through every device trace file
+      *>    named in DRIVER-FILE during a batch run.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT DRIVER-FILE ASSIGN TO DEVICES
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DRIVER-STATUS.
+
+               SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-CURRENT-INPUT-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-INPUT-STATUS.
+
+               SELECT CHKPT-PARM-FILE ASSIGN TO CHKPTCYC
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHKPT-PARM-STATUS.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+               SELECT REJECT-FILE ASSIGN TO REJECT
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-STATUS.
+
+               SELECT REPORT-FILE ASSIGN TO RPTFILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-STATUS.
+
+               SELECT SUMMARY-FILE ASSIGN TO SUMMARY
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUMMARY-STATUS.
+
+               SELECT EXCEPTION-FILE ASSIGN TO EXCEPTN
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DRIVER-FILE.
+           01 DRIVER-RECORD              PIC X(80).
+
+           FD INPUT-FILE.
+           01 INPUT-RECORD.
+               05 INPUT-LINE             PIC X(100).
+
+           FD CHKPT-PARM-FILE.
+           01 CHKPT-PARM-RECORD          PIC X(6).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-FILE-NAME         PIC X(80).
+               05 CKPT-RECORD-COUNT      PIC 9(9).
+               05 CKPT-CYCLE             PIC 9(9).
+               05 CKPT-TOTAL             PIC S9(9).
+               05 CKPT-SIGNAL-STRENGTH   PIC S9(9).
+
+           FD REJECT-FILE.
+           01 REJECT-RECORD              PIC X(100).
+
+           FD REPORT-FILE.
+           01 REPORT-RECORD              PIC X(100).
+
+           FD SUMMARY-FILE.
+           01 SUMMARY-RECORD             PIC X(100).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-RECORD           PIC X(100).
+
+           WORKING-STORAGE SECTION.
+      *>---------------------------------------------------------
+      *>    FILE STATUS SWITCHES
+      *>---------------------------------------------------------
+           01 WS-DRIVER-STATUS           PIC X(2).
+           01 WS-INPUT-STATUS            PIC X(2).
+           01 WS-CHKPT-PARM-STATUS       PIC X(2).
+           01 WS-CHECKPOINT-STATUS       PIC X(2).
+           01 WS-REJECT-STATUS           PIC X(2).
+           01 WS-REPORT-STATUS           PIC X(2).
+           01 WS-SUMMARY-STATUS          PIC X(2).
+           01 WS-EXCEPTION-STATUS        PIC X(2).
+           01 WS-OUTPUT-OPEN-ERROR       PIC X(1) VALUE 'N'.
+
+      *>---------------------------------------------------------
+      *>    BATCH / DEVICE DRIVER WORKING STORAGE
+      *>---------------------------------------------------------
+           01 WS-INPUT-RECORD.
+               05 WS-INPUT-LINE          PIC X(100).
+           01 WS-DRIVER-RECORD           PIC X(80).
+           01 WS-CURRENT-INPUT-FILE      PIC X(80) VALUE SPACES.
+           01 WS-DEVICE-COUNT            PIC 9(5) VALUE ZEROES.
+           01 WS-USING-DRIVER            PIC X(1) VALUE 'N'.
+           01 WS-EOF                     PIC X(1) VALUE 'N'.
+           01 WS-DRIVER-EOF              PIC X(1) VALUE 'N'.
+           01 WS-CHKPT-PARM-EOF          PIC X(1) VALUE 'N'.
+
+      *>---------------------------------------------------------
+      *>    RESTART / CHECKPOINT WORKING STORAGE
+      *>---------------------------------------------------------
+           01 WS-CHECKPOINT-INTERVAL-RECS PIC 9(5) VALUE 500.
+           01 WS-CHECKPOINT-EXISTS       PIC X(1) VALUE 'N'.
+           01 WS-CHECKPOINT-OVFL-NOTED   PIC X(1) VALUE 'N'.
+           01 WS-CHECKPOINT-OVFL-CYCLE   PIC 9(9) VALUE ZEROES.
+           01 WS-RESUME-RECORD-COUNT     PIC 9(9) VALUE ZEROES.
+           01 WS-RECORD-COUNT            PIC 9(9) VALUE ZEROES.
+           01 WS-SKIP-COUNT              PIC 9(9) VALUE ZEROES.
+
+      *>---------------------------------------------------------
+      *>    INSTRUCTION PARSE / VALIDATION WORKING STORAGE
+      *>---------------------------------------------------------
+           01 WS-COMMAND                 PIC X(4).
+           01 WS-VALUE-TEXT              PIC X(20).
+           01 WS-VALUE-TEXT-LEN          PIC 9(2).
+           01 WS-INPUT-LINE-LEN          PIC 9(3).
+           01 WS-VALUE-DIGIT-TEXT        PIC X(20).
+           01 WS-VALUE-DIGITS            PIC 9(9) VALUE ZEROES.
+           01 WS-VALUE-SIGN              PIC X(1) VALUE '+'.
+           01 WS-VALUE                   PIC S9(9) VALUE ZEROES.
+           01 WS-SCAN-IDX                PIC 9(2).
+           01 WS-LINE-NUMBER             PIC 9(9) VALUE ZEROES.
+           01 WS-VALID-LINE              PIC X(1).
+           01 WS-NUMERIC-CHECK           PIC X(1).
+           01 WS-VALUE-TOO-LONG          PIC X(1).
+           01 WS-VALUE-DIGIT-LEN         PIC 9(2).
+           01 WS-REJECT-REASON           PIC X(40).
+
+      *>---------------------------------------------------------
+      *>    CYCLE / SIGNAL-STRENGTH WORKING STORAGE
+      *>---------------------------------------------------------
+           01 WS-CYCLE                   PIC 9(9) VALUE 1.
+           01 WS-CYCLE-BEFORE            PIC 9(9).
+           01 WS-CYCLE-COST              PIC 9(2).
+           01 WS-PIXEL-CYCLE             PIC 9(9).
+           01 WS-TOTAL                   PIC S9(9) VALUE 1.
+           01 WS-TOTAL-BEFORE            PIC S9(9).
+           01 WS-TEMP                    PIC S9(9) VALUE ZEROES.
+           01 WS-SIGNAL-STRENGTH         PIC S9(9) VALUE ZEROES.
+
+      *>---------------------------------------------------------
+      *>    CRT READOUT WORKING STORAGE
+      *>---------------------------------------------------------
+           01 WS-CRT-SCREEN.
+               05 WS-CRT-ROW OCCURS 6 TIMES PIC X(40).
+           01 WS-CRT-COLUMN              PIC 9(3).
+           01 WS-CRT-ROW-INDEX           PIC 9(3).
+           01 WS-SPRITE-DIFF             PIC S9(4).
+
+      *>---------------------------------------------------------
+      *>    REPORT / SUMMARY / REJECT / EXCEPTION LINE AREAS
+      *>---------------------------------------------------------
+           01 WS-REPORT-LINE             PIC X(100).
+           01 WS-SUMMARY-LINE            PIC X(100).
+           01 WS-REJECT-LINE             PIC X(100).
+           01 WS-EXCEPTION-LINE          PIC X(100).
+           01 WS-EDIT-CYCLE              PIC ZZZZZZZZ9.
+           01 WS-EDIT-TOTAL              PIC -ZZZZZZZZ9.
+           01 WS-EDIT-CONTRIB            PIC -ZZZZZZZZ9.
+           01 WS-EDIT-SIGNAL             PIC -ZZZZZZZZ9.
+
+           COPY "opcdtbl.cpy".
+           COPY "chkpttbl.cpy".
+           COPY "regspec.cpy".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+      *>**************************************************************
+      *>    1000-SERIES  --  INITIALIZATION
+      *>**************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT SUMMARY-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM 1010-CHECK-OUTPUT-OPENS THRU 1010-EXIT
+           PERFORM 1100-LOAD-OPCODE-TABLE THRU 1100-EXIT
+           PERFORM 1200-LOAD-CHECKPOINT-TABLE THRU 1200-EXIT
+           PERFORM 1300-OPEN-DRIVER THRU 1300-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *>    These four output files are required for every run (unlike
+      *>    the optional DRIVER-FILE and CHKPT-PARM-FILE, which have a
+      *>    documented fallback when absent), so a failed OPEN here is
+      *>    fatal rather than something to fall back around.
+       1010-CHECK-OUTPUT-OPENS.
+           MOVE 'N' TO WS-OUTPUT-OPEN-ERROR
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "DAY_10: UNABLE TO OPEN REJECT, STATUS="
+                   WS-REJECT-STATUS
+               MOVE 'Y' TO WS-OUTPUT-OPEN-ERROR
+           END-IF
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "DAY_10: UNABLE TO OPEN REPORT, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 'Y' TO WS-OUTPUT-OPEN-ERROR
+           END-IF
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "DAY_10: UNABLE TO OPEN SUMMARY, STATUS="
+                   WS-SUMMARY-STATUS
+               MOVE 'Y' TO WS-OUTPUT-OPEN-ERROR
+           END-IF
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "DAY_10: UNABLE TO OPEN EXCEPTN, STATUS="
+                   WS-EXCEPTION-STATUS
+               MOVE 'Y' TO WS-OUTPUT-OPEN-ERROR
+           END-IF
+           IF WS-OUTPUT-OPEN-ERROR = 'Y'
+               DISPLAY
+                   "DAY_10: TERMINATING, REQUIRED OUTPUT FILE(S) UNAVAILABLE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+       1100-LOAD-OPCODE-TABLE.
+           MOVE "noop" TO WS-OPCODE-NAME(1)
+           MOVE 1      TO WS-OPCODE-CYCLES(1)
+           MOVE "N"    TO WS-OPCODE-EFFECT(1)
+           MOVE "addx" TO WS-OPCODE-NAME(2)
+           MOVE 2      TO WS-OPCODE-CYCLES(2)
+           MOVE "A"    TO WS-OPCODE-EFFECT(2)
+           MOVE "subx" TO WS-OPCODE-NAME(3)
+           MOVE 2      TO WS-OPCODE-CYCLES(3)
+           MOVE "S"    TO WS-OPCODE-EFFECT(3)
+           MOVE "mulx" TO WS-OPCODE-NAME(4)
+           MOVE 3      TO WS-OPCODE-CYCLES(4)
+           MOVE "M"    TO WS-OPCODE-EFFECT(4)
+           MOVE "setx" TO WS-OPCODE-NAME(5)
+           MOVE 1      TO WS-OPCODE-CYCLES(5)
+           MOVE "X"    TO WS-OPCODE-EFFECT(5)
+           MOVE 5      TO WS-OPCODE-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      *>    Checkpoint cycles are driven from CHKPTCYC.TXT (one cycle
+      *>    number per line) so the sample points can be changed by
+      *>    operations without a recompile. When that parameter file
+      *>    is not present the standard 20/60/100/140/180/220 set is
+      *>    loaded instead.
+       1200-LOAD-CHECKPOINT-TABLE.
+           MOVE ZEROES TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHKPT-PARM-FILE
+           IF WS-CHKPT-PARM-STATUS = "00"
+               PERFORM 1210-READ-CHKPT-PARM THRU 1210-EXIT
+                   UNTIL WS-CHKPT-PARM-EOF = 'Y'
+               CLOSE CHKPT-PARM-FILE
+           ELSE
+               PERFORM 1220-LOAD-DEFAULT-CHKPTS THRU 1220-EXIT
+           END-IF
+           MOVE WS-CHECKPOINT-COUNT TO WS-CHECKPOINT-CONFIG-COUNT
+           PERFORM 1230-FIND-MAX-CHECKPOINT-CYCLE THRU 1230-EXIT.
+       1200-EXIT.
+           EXIT.
+
+      *>    The table is capped at WS-CHECKPOINT-MAX-ENTRIES (the same
+      *>    OCCURS size as WS-CHECKPOINT-TABLE); any extra lines in the
+      *>    parameter file past that many entries are ignored rather
+      *>    than overflowing the table.
+       1210-READ-CHKPT-PARM.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-MAX-ENTRIES
+               MOVE 'Y' TO WS-CHKPT-PARM-EOF
+           ELSE
+               READ CHKPT-PARM-FILE INTO WS-DRIVER-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CHKPT-PARM-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CHECKPOINT-COUNT
+                       SET WS-CHKPT-IDX TO WS-CHECKPOINT-COUNT
+                       MOVE WS-DRIVER-RECORD(1:6) TO
+                           WS-CHKPT-CYCLE(WS-CHKPT-IDX)
+               END-READ
+           END-IF.
+       1210-EXIT.
+           EXIT.
+
+       1220-LOAD-DEFAULT-CHKPTS.
+           MOVE WS-DEFAULT-CHKPT-COUNT TO WS-CHECKPOINT-COUNT
+           SET WS-CHKPT-IDX TO 1
+           PERFORM 1221-COPY-DEFAULT-ENTRY THRU 1221-EXIT
+               VARYING WS-CHKPT-IDX FROM 1 BY 1
+               UNTIL WS-CHKPT-IDX > WS-CHECKPOINT-COUNT.
+       1220-EXIT.
+           EXIT.
+
+       1221-COPY-DEFAULT-ENTRY.
+           MOVE WS-DEFAULT-CHKPT-CYCLE(WS-CHKPT-IDX) TO
+               WS-CHKPT-CYCLE(WS-CHKPT-IDX).
+       1221-EXIT.
+           EXIT.
+
+      *>    Scans the loaded table for the true highest configured
+      *>    cycle and the next-highest below it, rather than assuming
+      *>    the last entry read is the largest (the parameter file is
+      *>    not required to be in ascending order). The gap between
+      *>    those two becomes the extension interval used to keep
+      *>    sampling past the table once the trace runs longer than the
+      *>    configured checkpoints.
+       1230-FIND-MAX-CHECKPOINT-CYCLE.
+           MOVE ZEROES TO WS-CHECKPOINT-MAX-CYCLE
+           MOVE ZEROES TO WS-CHECKPOINT-2ND-CYCLE
+           PERFORM 1231-CHECK-MAX-ENTRY THRU 1231-EXIT
+               VARYING WS-CHKPT-IDX FROM 1 BY 1
+               UNTIL WS-CHKPT-IDX > WS-CHECKPOINT-COUNT
+           PERFORM 1232-DERIVE-CHECKPOINT-INTERVAL THRU 1232-EXIT.
+       1230-EXIT.
+           EXIT.
+
+       1231-CHECK-MAX-ENTRY.
+           IF WS-CHKPT-CYCLE(WS-CHKPT-IDX) > WS-CHECKPOINT-MAX-CYCLE
+               MOVE WS-CHECKPOINT-MAX-CYCLE TO WS-CHECKPOINT-2ND-CYCLE
+               MOVE WS-CHKPT-CYCLE(WS-CHKPT-IDX) TO
+                   WS-CHECKPOINT-MAX-CYCLE
+           ELSE
+               IF WS-CHKPT-CYCLE(WS-CHKPT-IDX) > WS-CHECKPOINT-2ND-CYCLE
+                   MOVE WS-CHKPT-CYCLE(WS-CHKPT-IDX) TO
+                       WS-CHECKPOINT-2ND-CYCLE
                END-IF
-               IF WS-CYCLE - 60 < 2 AND WS-CYCLE - 60 > -1 AND WS-OVER60 = 'F' THEN  
-                   IF WS-CYCLE = 60 THEN 
-                       COMPUTE WS-TEMP = 60 * WS-TOTAL
-                   ELSE
-                       COMPUTE WS-TEMP = 60 * (WS-TOTAL - WS-VALUE)
-                   END-IF
-                   COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
-                   MOVE 'T' to WS-OVER60
+           END-IF.
+       1231-EXIT.
+           EXIT.
+
+      *>    Falls back to the copybook's built-in default interval when
+      *>    the table cannot supply two distinct cycles to derive a gap
+      *>    from (a single-checkpoint table, or two entries that share
+      *>    the same cycle).
+       1232-DERIVE-CHECKPOINT-INTERVAL.
+           IF WS-CHECKPOINT-2ND-CYCLE > 0
+               AND WS-CHECKPOINT-MAX-CYCLE > WS-CHECKPOINT-2ND-CYCLE
+               COMPUTE WS-CHECKPOINT-INTERVAL =
+                   WS-CHECKPOINT-MAX-CYCLE - WS-CHECKPOINT-2ND-CYCLE
+           END-IF.
+       1232-EXIT.
+           EXIT.
+
+      *>    A driver file lists one device trace file name per line so
+      *>    a whole batch of devices can be checked in one submitted
+      *>    job. When it is absent the program falls back to the
+      *>    original single-file behaviour against INPUT.TXT.
+       1300-OPEN-DRIVER.
+           OPEN INPUT DRIVER-FILE
+           IF WS-DRIVER-STATUS = "00"
+               MOVE 'Y' TO WS-USING-DRIVER
+           ELSE
+               MOVE 'N' TO WS-USING-DRIVER
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    2000-SERIES  --  BATCH DRIVER LOOP
+      *>**************************************************************
+       2000-PROCESS-BATCH.
+           IF WS-USING-DRIVER = 'Y'
+               PERFORM 2010-NEXT-DRIVER-RECORD THRU 2010-EXIT
+               PERFORM 2020-PROCESS-DRIVER-DEVICE THRU 2020-EXIT
+                   UNTIL WS-DRIVER-EOF = 'Y'
+               CLOSE DRIVER-FILE
+           ELSE
+               MOVE "INPUT" TO WS-CURRENT-INPUT-FILE
+               PERFORM 2100-PROCESS-DEVICE THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2010-NEXT-DRIVER-RECORD.
+           READ DRIVER-FILE INTO WS-DRIVER-RECORD
+               AT END
+                   MOVE 'Y' TO WS-DRIVER-EOF
+               NOT AT END
+                   MOVE WS-DRIVER-RECORD TO WS-CURRENT-INPUT-FILE
+           END-READ.
+       2010-EXIT.
+           EXIT.
+
+       2020-PROCESS-DRIVER-DEVICE.
+           PERFORM 2100-PROCESS-DEVICE THRU 2100-EXIT
+           PERFORM 2010-NEXT-DRIVER-RECORD THRU 2010-EXIT.
+       2020-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    2100-SERIES  --  ONE DEVICE TRACE FILE
+      *>**************************************************************
+       2100-PROCESS-DEVICE.
+           PERFORM 2110-RESET-DEVICE-STATE THRU 2110-EXIT
+           PERFORM 2120-CHECK-FOR-CHECKPOINT THRU 2120-EXIT
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS = "00"
+               IF WS-CHECKPOINT-EXISTS = 'Y'
+                   PERFORM 2130-SKIP-TO-CHECKPOINT THRU 2130-EXIT
+               END-IF
+               MOVE 'N' TO WS-EOF
+               PERFORM 2200-READ-LOOP THRU 2200-EXIT
+                   UNTIL WS-EOF = 'Y'
+               CLOSE INPUT-FILE
+               PERFORM 2140-DELETE-CHECKPOINT THRU 2140-EXIT
+               PERFORM 3600-RENDER-CRT THRU 3600-EXIT
+               PERFORM 3700-WRITE-CHECKPOINT-REPORT THRU 3700-EXIT
+               PERFORM 3800-WRITE-SUMMARY-LINE THRU 3800-EXIT
+               DISPLAY "PART1: " WS-SIGNAL-STRENGTH
+           ELSE
+               DISPLAY "DAY_10: UNABLE TO OPEN " WS-CURRENT-INPUT-FILE
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
                END-IF
-               IF WS-CYCLE - 100 < 2 AND WS-CYCLE - 100 > -1 AND WS-OVER100 = 'F' THEN  
-                   IF WS-CYCLE = 100 THEN 
-                       COMPUTE WS-TEMP = 100 * WS-TOTAL
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2110-RESET-DEVICE-STATE.
+           ADD 1 TO WS-DEVICE-COUNT
+           MOVE 1 TO WS-CYCLE
+           MOVE 1 TO WS-TOTAL
+           MOVE ZEROES TO WS-SIGNAL-STRENGTH
+           MOVE ZEROES TO WS-RECORD-COUNT
+           MOVE ZEROES TO WS-LINE-NUMBER
+           MOVE SPACES TO WS-CRT-SCREEN
+           MOVE WS-CHECKPOINT-CONFIG-COUNT TO WS-CHECKPOINT-COUNT
+           MOVE 'N' TO WS-CHECKPOINT-OVFL-NOTED
+           PERFORM 2111-RESET-CHECKPOINT-ENTRY THRU 2111-EXIT
+               VARYING WS-CHKPT-IDX FROM 1 BY 1
+               UNTIL WS-CHKPT-IDX > WS-CHECKPOINT-COUNT.
+       2110-EXIT.
+           EXIT.
+
+       2111-RESET-CHECKPOINT-ENTRY.
+           MOVE 'F' TO WS-CHKPT-DONE(WS-CHKPT-IDX)
+           MOVE ZEROES TO WS-CHKPT-TOTAL(WS-CHKPT-IDX)
+           MOVE ZEROES TO WS-CHKPT-CONTRIB(WS-CHKPT-IDX).
+       2111-EXIT.
+           EXIT.
+
+      *>    A checkpoint from a prior abended run is only honoured
+      *>    when it was written against this same device trace file,
+      *>    otherwise this device starts from cycle 1 as normal.
+       2120-CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-EXISTS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-FILE-NAME = WS-CURRENT-INPUT-FILE
+                           MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+                           MOVE CKPT-RECORD-COUNT TO
+                               WS-RESUME-RECORD-COUNT
+                           MOVE CKPT-CYCLE TO WS-CYCLE
+                           MOVE CKPT-TOTAL TO WS-TOTAL
+                           MOVE CKPT-SIGNAL-STRENGTH TO
+                               WS-SIGNAL-STRENGTH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+       2130-SKIP-TO-CHECKPOINT.
+           MOVE ZEROES TO WS-SKIP-COUNT
+           PERFORM 2131-SKIP-ONE-RECORD THRU 2131-EXIT
+               UNTIL WS-SKIP-COUNT >= WS-RESUME-RECORD-COUNT
+                  OR WS-EOF = 'Y'
+           MOVE WS-RESUME-RECORD-COUNT TO WS-RECORD-COUNT
+           MOVE WS-RESUME-RECORD-COUNT TO WS-LINE-NUMBER.
+       2130-EXIT.
+           EXIT.
+
+       2131-SKIP-ONE-RECORD.
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+       2131-EXIT.
+           EXIT.
+
+       2140-DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+       2140-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    2200-SERIES  --  MAIN READ LOOP FOR ONE DEVICE
+      *>**************************************************************
+       2200-READ-LOOP.
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   ADD 1 TO WS-LINE-NUMBER
+                   PERFORM 3100-VALIDATE-LINE THRU 3100-EXIT
+                   IF WS-VALID-LINE = 'Y'
+                       PERFORM 3200-EXECUTE-INSTRUCTION THRU 3200-EXIT
                    ELSE
-                       COMPUTE WS-TEMP = 100 * (WS-TOTAL - WS-VALUE)
+                       PERFORM 3150-WRITE-REJECT THRU 3150-EXIT
                    END-IF
-                   COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
-                   MOVE 'T' to WS-OVER100
-               END-IF
-               IF WS-CYCLE - 140 < 2 AND WS-CYCLE - 140 > -1 AND WS-OVER140 = 'F' THEN  
-                   IF WS-CYCLE = 140 THEN 
-                       COMPUTE WS-TEMP = 140 * WS-TOTAL
+                   IF WS-RECORD-COUNT >= WS-CHECKPOINT-INTERVAL-RECS
+                       AND FUNCTION MOD(WS-RECORD-COUNT
+                           WS-CHECKPOINT-INTERVAL-RECS) = 0
+                       PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+                   END-IF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       2150-WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-INPUT-FILE TO CKPT-FILE-NAME
+           MOVE WS-RECORD-COUNT       TO CKPT-RECORD-COUNT
+           MOVE WS-CYCLE              TO CKPT-CYCLE
+           MOVE WS-TOTAL              TO CKPT-TOTAL
+           MOVE WS-SIGNAL-STRENGTH    TO CKPT-SIGNAL-STRENGTH
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       2150-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    3100-SERIES  --  LINE VALIDATION (MALFORMED-LINE REJECT)
+      *>**************************************************************
+      *>    The opcode token's length is checked against WS-COMMAND's
+      *>    size before the UNSTRING runs (rather than relying on
+      *>    UNSTRING's ON OVERFLOW, which only fires when a later
+      *>    receiving field is left without data to consume - an
+      *>    over-length opcode with no value token after it, such as a
+      *>    doubled-up opcode with no operand, would otherwise truncate
+      *>    silently into a real opcode instead of failing validation).
+       3100-VALIDATE-LINE.
+           MOVE 'Y' TO WS-VALID-LINE
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE SPACES TO WS-COMMAND
+           MOVE SPACES TO WS-VALUE-TEXT
+           MOVE ZEROES TO WS-INPUT-LINE-LEN
+           INSPECT WS-INPUT-LINE TALLYING WS-INPUT-LINE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-INPUT-LINE-LEN = 0
+               MOVE 'N' TO WS-VALID-LINE
+               MOVE "BLANK LINE" TO WS-REJECT-REASON
+           ELSE
+               IF WS-INPUT-LINE-LEN > LENGTH OF WS-COMMAND
+                   MOVE 'N' TO WS-VALID-LINE
+                   MOVE "OPCODE TOO LONG" TO WS-REJECT-REASON
+               ELSE
+                   UNSTRING WS-INPUT-LINE DELIMITED BY " "
+                       INTO WS-COMMAND WS-VALUE-TEXT
+                   END-UNSTRING
+                   PERFORM 3110-FIND-OPCODE THRU 3110-EXIT
+                   IF WS-OPCODE-FOUND = 'N'
+                       MOVE 'N' TO WS-VALID-LINE
+                       MOVE "UNKNOWN OPCODE" TO WS-REJECT-REASON
                    ELSE
-                       COMPUTE WS-TEMP = 140 * (WS-TOTAL - WS-VALUE)
+                       IF WS-OPCODE-EFFECT(WS-OP-IDX) NOT = "N"
+                           PERFORM 3120-VALIDATE-NUMERIC THRU 3120-EXIT
+                           IF WS-NUMERIC-CHECK = 'N'
+                               MOVE 'N' TO WS-VALID-LINE
+                               IF WS-VALUE-TOO-LONG = 'Y'
+                                   MOVE "VALUE TOO LONG" TO
+                                       WS-REJECT-REASON
+                               ELSE
+                                   MOVE
+                                    "NON-NUMERIC OR MISSING VALUE" TO
+                                       WS-REJECT-REASON
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
-                   COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
-                   MOVE 'T' to WS-OVER140
                END-IF
-               IF WS-CYCLE - 180 < 2 AND WS-CYCLE - 180 > -1 AND WS-OVER180 = 'F' THEN  
-                   IF WS-CYCLE = 180 THEN 
-                       COMPUTE WS-TEMP = 180 * WS-TOTAL
-                   ELSE
-                       COMPUTE WS-TEMP = 180 * (WS-TOTAL - WS-VALUE)
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3110-FIND-OPCODE.
+           MOVE 'N' TO WS-OPCODE-FOUND
+           PERFORM 3111-CHECK-OPCODE-ENTRY THRU 3111-EXIT
+               VARYING WS-OP-IDX FROM 1 BY 1
+               UNTIL WS-OP-IDX > WS-OPCODE-COUNT
+                  OR WS-OPCODE-FOUND = 'Y'
+           IF WS-OPCODE-FOUND = 'Y'
+               SUBTRACT 1 FROM WS-OP-IDX
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+       3111-CHECK-OPCODE-ENTRY.
+           IF WS-OPCODE-NAME(WS-OP-IDX) = WS-COMMAND
+               MOVE 'Y' TO WS-OPCODE-FOUND
+           END-IF.
+       3111-EXIT.
+           EXIT.
+
+       3120-VALIDATE-NUMERIC.
+           MOVE 'Y' TO WS-NUMERIC-CHECK
+           MOVE 'N' TO WS-VALUE-TOO-LONG
+           MOVE ZEROES TO WS-VALUE-TEXT-LEN
+           INSPECT WS-VALUE-TEXT TALLYING WS-VALUE-TEXT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-VALUE-TEXT-LEN = 0
+               MOVE 'N' TO WS-NUMERIC-CHECK
+           ELSE
+               IF WS-VALUE-TEXT-LEN = 1 AND WS-VALUE-TEXT(1:1) = "-"
+                   MOVE 'N' TO WS-NUMERIC-CHECK
+               ELSE
+                   PERFORM 3121-SCAN-VALUE-CHARS THRU 3121-EXIT
+                       VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > WS-VALUE-TEXT-LEN
+                          OR WS-NUMERIC-CHECK = 'N'
+                   IF WS-NUMERIC-CHECK = 'Y'
+                       PERFORM 3122-CHECK-VALUE-LENGTH THRU 3122-EXIT
                    END-IF
-                   COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
-                   MOVE 'T' to WS-OVER180
                END-IF
-               IF WS-CYCLE - 220 < 2 AND WS-CYCLE - 220 > -1 AND WS-OVER220 = 'F' THEN
-                   IF WS-CYCLE = 220 THEN 
-                       COMPUTE WS-TEMP = 220 * WS-TOTAL
-                   ELSE
-                       COMPUTE WS-TEMP = 220 * (WS-TOTAL - WS-VALUE)
+           END-IF.
+       3120-EXIT.
+           EXIT.
+
+       3121-SCAN-VALUE-CHARS.
+           IF WS-SCAN-IDX = 1 AND WS-VALUE-TEXT(1:1) = "-"
+               CONTINUE
+           ELSE
+               IF WS-VALUE-TEXT(WS-SCAN-IDX:1) NOT NUMERIC
+                   MOVE 'N' TO WS-NUMERIC-CHECK
+               END-IF
+           END-IF.
+       3121-EXIT.
+           EXIT.
+
+      *>    A value token can pass the digit-by-digit scan above and
+      *>    still be too wide for WS-VALUE-DIGITS (PIC 9(9)) to hold -
+      *>    without this check that case would silently truncate to
+      *>    its low-order 9 digits in 3130-CONVERT-VALUE rather than
+      *>    being rejected.
+       3122-CHECK-VALUE-LENGTH.
+           MOVE WS-VALUE-TEXT-LEN TO WS-VALUE-DIGIT-LEN
+           IF WS-VALUE-TEXT(1:1) = "-"
+               SUBTRACT 1 FROM WS-VALUE-DIGIT-LEN
+           END-IF
+           IF WS-VALUE-DIGIT-LEN > LENGTH OF WS-VALUE-DIGITS
+               MOVE 'N' TO WS-NUMERIC-CHECK
+               MOVE 'Y' TO WS-VALUE-TOO-LONG
+           END-IF.
+       3122-EXIT.
+           EXIT.
+
+       3150-WRITE-REJECT.
+           MOVE SPACES TO WS-REJECT-LINE
+           MOVE WS-LINE-NUMBER TO WS-EDIT-CYCLE
+           STRING "DEVICE: " FUNCTION TRIM(WS-CURRENT-INPUT-FILE)
+                   " LINE " WS-EDIT-CYCLE " '"
+                   FUNCTION TRIM(WS-INPUT-LINE)
+                   "' REJECTED: " FUNCTION TRIM(WS-REJECT-REASON)
+               DELIMITED BY SIZE INTO WS-REJECT-LINE
+           MOVE WS-REJECT-LINE TO REJECT-RECORD
+           WRITE REJECT-RECORD.
+       3150-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    3200-SERIES  --  INSTRUCTION EXECUTION
+      *>**************************************************************
+       3200-EXECUTE-INSTRUCTION.
+           MOVE WS-CYCLE TO WS-CYCLE-BEFORE
+           MOVE WS-TOTAL TO WS-TOTAL-BEFORE
+           MOVE WS-OPCODE-CYCLES(WS-OP-IDX) TO WS-CYCLE-COST
+           IF WS-OPCODE-EFFECT(WS-OP-IDX) NOT = "N"
+               PERFORM 3130-CONVERT-VALUE THRU 3130-EXIT
+           END-IF
+           EVALUATE WS-OPCODE-EFFECT(WS-OP-IDX)
+               WHEN "N"
+                   CONTINUE
+               WHEN "A"
+                   COMPUTE WS-TOTAL = WS-TOTAL + WS-VALUE
+                       ON SIZE ERROR
+                           PERFORM 3141-HANDLE-COMPUTE-OVERFLOW
+                               THRU 3141-EXIT
+                   END-COMPUTE
+               WHEN "S"
+                   COMPUTE WS-TOTAL = WS-TOTAL - WS-VALUE
+                       ON SIZE ERROR
+                           PERFORM 3141-HANDLE-COMPUTE-OVERFLOW
+                               THRU 3141-EXIT
+                   END-COMPUTE
+               WHEN "M"
+                   COMPUTE WS-TOTAL = WS-TOTAL * WS-VALUE
+                       ON SIZE ERROR
+                           PERFORM 3141-HANDLE-COMPUTE-OVERFLOW
+                               THRU 3141-EXIT
+                   END-COMPUTE
+               WHEN "X"
+                   MOVE WS-VALUE TO WS-TOTAL
+           END-EVALUATE
+           PERFORM 3140-CHECK-REGISTER-BOUNDS THRU 3140-EXIT
+           COMPUTE WS-CYCLE = WS-CYCLE-BEFORE + WS-CYCLE-COST
+           PERFORM 3300-PROCESS-CYCLE-RANGE THRU 3300-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3130-CONVERT-VALUE.
+           MOVE '+' TO WS-VALUE-SIGN
+           MOVE SPACES TO WS-VALUE-DIGIT-TEXT
+           MOVE WS-VALUE-TEXT TO WS-VALUE-DIGIT-TEXT
+           IF WS-VALUE-TEXT(1:1) = "-"
+               MOVE '-' TO WS-VALUE-SIGN
+               MOVE WS-VALUE-TEXT(2:19) TO WS-VALUE-DIGIT-TEXT
+           END-IF
+           MOVE WS-VALUE-DIGIT-TEXT TO WS-VALUE-DIGITS
+           IF WS-VALUE-SIGN = '-'
+               COMPUTE WS-VALUE = WS-VALUE-DIGITS * -1
+           ELSE
+               MOVE WS-VALUE-DIGITS TO WS-VALUE
+           END-IF.
+       3130-EXIT.
+           EXIT.
+
+      *>    A bad instruction trace should be caught here rather than
+      *>    discovered downstream, so any register value outside the
+      *>    device's documented physical range is logged and clamped
+      *>    back to the nearest bound before it can feed the signal-
+      *>    strength total.
+       3140-CHECK-REGISTER-BOUNDS.
+           IF WS-TOTAL < WS-REGISTER-MIN OR WS-TOTAL > WS-REGISTER-MAX
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE SPACES TO WS-EXCEPTION-LINE
+               MOVE WS-CYCLE-BEFORE TO WS-EDIT-CYCLE
+               MOVE WS-TOTAL TO WS-EDIT-TOTAL
+               STRING "CYCLE " WS-EDIT-CYCLE
+                       " REGISTER OUT OF RANGE, VALUE=" WS-EDIT-TOTAL
+                   DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+               MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+               IF WS-TOTAL < WS-REGISTER-MIN
+                   MOVE WS-REGISTER-MIN TO WS-TOTAL
+               ELSE
+                   MOVE WS-REGISTER-MAX TO WS-TOTAL
+               END-IF
+           END-IF.
+       3140-EXIT.
+           EXIT.
+
+      *>    A COMPUTE against WS-TOTAL's PIC S9(9) can overflow before
+      *>    3140 ever sees the result (two 9-digit operands can produce
+      *>    a true result up to 10 digits), which would otherwise wrap
+      *>    silently to the low-order digits instead of registering as
+      *>    an out-of-range value. ON SIZE ERROR leaves WS-TOTAL at its
+      *>    pre-instruction value (the COMPUTE's assignment never
+      *>    happens), so this clamps it to whichever bound the sign of
+      *>    the operation was driving it past, logging the same way
+      *>    3140 does for a result that overflowed the register's
+      *>    documented range but not WS-TOTAL's own storage.
+       3141-HANDLE-COMPUTE-OVERFLOW.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           MOVE WS-CYCLE-BEFORE TO WS-EDIT-CYCLE
+           STRING "CYCLE " WS-EDIT-CYCLE
+                   " REGISTER OUT OF RANGE, COMPUTE OVERFLOWED WS-TOTAL"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+           MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           EVALUATE TRUE
+               WHEN WS-OPCODE-EFFECT(WS-OP-IDX) = "A" AND WS-VALUE >= 0
+                   MOVE WS-REGISTER-MAX TO WS-TOTAL
+               WHEN WS-OPCODE-EFFECT(WS-OP-IDX) = "A"
+                   MOVE WS-REGISTER-MIN TO WS-TOTAL
+               WHEN WS-OPCODE-EFFECT(WS-OP-IDX) = "S" AND WS-VALUE >= 0
+                   MOVE WS-REGISTER-MIN TO WS-TOTAL
+               WHEN WS-OPCODE-EFFECT(WS-OP-IDX) = "S"
+                   MOVE WS-REGISTER-MAX TO WS-TOTAL
+               WHEN (WS-TOTAL-BEFORE >= 0 AND WS-VALUE >= 0)
+                       OR (WS-TOTAL-BEFORE < 0 AND WS-VALUE < 0)
+                   MOVE WS-REGISTER-MAX TO WS-TOTAL
+               WHEN OTHER
+                   MOVE WS-REGISTER-MIN TO WS-TOTAL
+           END-EVALUATE.
+       3141-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    3300-SERIES  --  PER-CYCLE CRT PIXEL AND CHECKPOINT SAMPLE
+      *>    The register keeps WS-TOTAL-BEFORE for the whole width of
+      *>    the instruction (an ADDX only lands after both its cycles
+      *>    have elapsed), so every cycle the instruction occupies is
+      *>    walked here using that pre-update value.
+      *>**************************************************************
+       3300-PROCESS-CYCLE-RANGE.
+           PERFORM 3310-PROCESS-ONE-CYCLE THRU 3310-EXIT
+               VARYING WS-PIXEL-CYCLE FROM WS-CYCLE-BEFORE BY 1
+               UNTIL WS-PIXEL-CYCLE > WS-CYCLE - 1.
+       3300-EXIT.
+           EXIT.
+
+       3310-PROCESS-ONE-CYCLE.
+           PERFORM 3320-DRAW-PIXEL THRU 3320-EXIT
+           PERFORM 3400-SAMPLE-CHECKPOINT THRU 3400-EXIT.
+       3310-EXIT.
+           EXIT.
+
+      *>    Renders the sprite/CRT column for one cycle into the 40x6
+      *>    screen buffer. Column and row are both zero-based; a pixel
+      *>    is lit when the beam position falls within one column of
+      *>    the sprite center held in WS-TOTAL-BEFORE.
+       3320-DRAW-PIXEL.
+           COMPUTE WS-CRT-COLUMN =
+               FUNCTION MOD(WS-PIXEL-CYCLE - 1, 40)
+           COMPUTE WS-CRT-ROW-INDEX =
+               (WS-PIXEL-CYCLE - 1) / 40
+           IF WS-CRT-ROW-INDEX < 6
+               COMPUTE WS-SPRITE-DIFF = WS-CRT-COLUMN - WS-TOTAL-BEFORE
+               IF WS-SPRITE-DIFF >= -1 AND WS-SPRITE-DIFF <= 1
+                   MOVE "#" TO WS-CRT-ROW(WS-CRT-ROW-INDEX + 1)
+                       (WS-CRT-COLUMN + 1:1)
+               ELSE
+                   MOVE "." TO WS-CRT-ROW(WS-CRT-ROW-INDEX + 1)
+                       (WS-CRT-COLUMN + 1:1)
+               END-IF
+           END-IF.
+       3320-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    3400-SERIES  --  TABLE-DRIVEN CHECKPOINT SAMPLING
+      *>    Replaces the six hardcoded WS-OVERnnn flags with a single
+      *>    lookup against WS-CHECKPOINT-TABLE. Once every configured
+      *>    checkpoint has fired, sampling keeps going indefinitely at
+      *>    WS-CHECKPOINT-INTERVAL so traces longer than the original
+      *>    six-checkpoint window are not truncated.
+      *>**************************************************************
+       3400-SAMPLE-CHECKPOINT.
+           IF WS-PIXEL-CYCLE > WS-CHECKPOINT-MAX-CYCLE
+               PERFORM 3420-SAMPLE-EXTENDED-CHECKPOINT THRU 3420-EXIT
+           ELSE
+               PERFORM 3410-SAMPLE-TABLE-CHECKPOINT THRU 3410-EXIT
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+       3410-SAMPLE-TABLE-CHECKPOINT.
+           SET WS-CHKPT-IDX TO 1
+           SEARCH WS-CHECKPOINT-ENTRY
+               VARYING WS-CHKPT-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-CHKPT-CYCLE(WS-CHKPT-IDX) = WS-PIXEL-CYCLE
+                   AND WS-CHKPT-DONE(WS-CHKPT-IDX) = 'F'
+                   MOVE WS-TOTAL-BEFORE TO WS-CHKPT-TOTAL(WS-CHKPT-IDX)
+                   COMPUTE WS-CHKPT-CONTRIB(WS-CHKPT-IDX) =
+                       WS-PIXEL-CYCLE * WS-TOTAL-BEFORE
+                   COMPUTE WS-SIGNAL-STRENGTH =
+                       WS-SIGNAL-STRENGTH +
+                       WS-CHKPT-CONTRIB(WS-CHKPT-IDX)
+                   MOVE 'T' TO WS-CHKPT-DONE(WS-CHKPT-IDX)
+           END-SEARCH.
+       3410-EXIT.
+           EXIT.
+
+      *>    An extended sample past the table's configured entries is
+      *>    grown into the next free table slot (capacity permitting)
+      *>    so 3710-WRITE-ONE-CHECKPOINT-LINE reports it exactly the
+      *>    same way as a table-configured checkpoint, instead of the
+      *>    contribution only ever showing up in the grand total. Once
+      *>    the table's capacity is used up, the contribution still
+      *>    goes into the grand total but WS-CHECKPOINT-OVFL-NOTED is
+      *>    raised so 3700 can say so instead of the report silently
+      *>    going quiet on further checkpoints.
+       3420-SAMPLE-EXTENDED-CHECKPOINT.
+           IF FUNCTION MOD(WS-PIXEL-CYCLE - WS-CHECKPOINT-MAX-CYCLE,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               COMPUTE WS-TEMP = WS-PIXEL-CYCLE * WS-TOTAL-BEFORE
+               COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
+               IF WS-CHECKPOINT-COUNT < WS-CHECKPOINT-MAX-ENTRIES
+                   ADD 1 TO WS-CHECKPOINT-COUNT
+                   SET WS-CHKPT-IDX TO WS-CHECKPOINT-COUNT
+                   MOVE WS-PIXEL-CYCLE TO WS-CHKPT-CYCLE(WS-CHKPT-IDX)
+                   MOVE WS-TOTAL-BEFORE TO WS-CHKPT-TOTAL(WS-CHKPT-IDX)
+                   MOVE WS-TEMP TO WS-CHKPT-CONTRIB(WS-CHKPT-IDX)
+                   MOVE 'T' TO WS-CHKPT-DONE(WS-CHKPT-IDX)
+               ELSE
+                   IF WS-CHECKPOINT-OVFL-NOTED = 'N'
+                       MOVE WS-PIXEL-CYCLE TO WS-CHECKPOINT-OVFL-CYCLE
+                       MOVE 'Y' TO WS-CHECKPOINT-OVFL-NOTED
                    END-IF
-                   COMPUTE WS-SIGNAL-STRENGTH = WS-SIGNAL-STRENGTH + WS-TEMP
-                   MOVE 'T' to WS-OVER220
                END-IF
-         END-READ
-      END-PERFORM.
-      DISPLAY "PART1: " WS-SIGNAL-STRENGTH.
-   CLOSE INPUT-FILE.
-STOP RUN.
+           END-IF.
+       3420-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    3600-SERIES  --  CRT READOUT
+      *>**************************************************************
+       3600-RENDER-CRT.
+           DISPLAY "CRT: "
+           PERFORM 3610-DISPLAY-CRT-ROW THRU 3610-EXIT
+               VARYING WS-CRT-ROW-INDEX FROM 1 BY 1
+               UNTIL WS-CRT-ROW-INDEX > 6
+           PERFORM 3620-WRITE-CRT-TO-REPORT THRU 3620-EXIT
+               VARYING WS-CRT-ROW-INDEX FROM 1 BY 1
+               UNTIL WS-CRT-ROW-INDEX > 6.
+       3600-EXIT.
+           EXIT.
+
+       3610-DISPLAY-CRT-ROW.
+           DISPLAY WS-CRT-ROW(WS-CRT-ROW-INDEX).
+       3610-EXIT.
+           EXIT.
+
+       3620-WRITE-CRT-TO-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-CRT-ROW(WS-CRT-ROW-INDEX) TO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       3620-EXIT.
+           EXIT.
+
+      *>**************************************************************
+      *>    3700-SERIES  --  PER-CHECKPOINT BREAKDOWN REPORT
+      *>**************************************************************
+      *>    Only the numeric cycle/total/signal-strength state survives
+      *>    a checkpoint restart (see 2120-CHECK-FOR-CHECKPOINT); which
+      *>    individual table checkpoints had already fired before the
+      *>    restart is not persisted, so a resumed device's breakdown
+      *>    below only lists checkpoints that fired after the restart
+      *>    point. The note here makes that explicit instead of letting
+      *>    the missing lines look like the checkpoints never happened.
+       3700-WRITE-CHECKPOINT-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "DEVICE: " FUNCTION TRIM(WS-CURRENT-INPUT-FILE)
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF WS-CHECKPOINT-EXISTS = 'Y'
+               PERFORM 3701-WRITE-RESUME-NOTE THRU 3701-EXIT
+           END-IF
+           SET WS-CHKPT-IDX TO 1
+           PERFORM 3710-WRITE-ONE-CHECKPOINT-LINE THRU 3710-EXIT
+               VARYING WS-CHKPT-IDX FROM 1 BY 1
+               UNTIL WS-CHKPT-IDX > WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-OVFL-NOTED = 'Y'
+               PERFORM 3421-WRITE-CHECKPOINT-OVFL-NOTE THRU 3421-EXIT
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-SIGNAL-STRENGTH TO WS-EDIT-SIGNAL
+           STRING "GRAND TOTAL SIGNAL STRENGTH: " WS-EDIT-SIGNAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       3700-EXIT.
+           EXIT.
+
+       3701-WRITE-RESUME-NOTE.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "  (RESUMED RUN - CHECKPOINTS BEFORE THE RESTART "
+                   "POINT ARE NOT SHOWN BELOW)"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       3701-EXIT.
+           EXIT.
+
+      *>    Raised once a device's extended checkpoints have filled
+      *>    WS-CHECKPOINT-TABLE (see 3420); further extended samples
+      *>    still add into the grand total below but stop being broken
+      *>    out into their own CHECKPOINT line, so the report says so
+      *>    explicitly instead of the breakdown just going quiet.
+       3421-WRITE-CHECKPOINT-OVFL-NOTE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-CHECKPOINT-OVFL-CYCLE TO WS-EDIT-CYCLE
+           STRING "  (CHECKPOINT TABLE FULL - CYCLES FROM " WS-EDIT-CYCLE
+                   " ON NOT ITEMIZED, STILL IN GRAND TOTAL)"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+       3421-EXIT.
+           EXIT.
+
+       3710-WRITE-ONE-CHECKPOINT-LINE.
+           IF WS-CHKPT-DONE(WS-CHKPT-IDX) = 'T'
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-CHKPT-CYCLE(WS-CHKPT-IDX) TO WS-EDIT-CYCLE
+               MOVE WS-CHKPT-TOTAL(WS-CHKPT-IDX) TO WS-EDIT-TOTAL
+               MOVE WS-CHKPT-CONTRIB(WS-CHKPT-IDX) TO WS-EDIT-CONTRIB
+               STRING "CHECKPOINT CYCLE=" WS-EDIT-CYCLE
+                       " TOTAL=" WS-EDIT-TOTAL
+                       " CONTRIB=" WS-EDIT-CONTRIB
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+       3710-EXIT.
+           EXIT.
 
+      *>**************************************************************
+      *>    3800-SERIES  --  BATCH SUMMARY
+      *>**************************************************************
+       3800-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE WS-SIGNAL-STRENGTH TO WS-EDIT-SIGNAL
+           STRING FUNCTION TRIM(WS-CURRENT-INPUT-FILE)
+                   " SIGNAL-STRENGTH=" WS-EDIT-SIGNAL
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+           MOVE WS-SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+       3800-EXIT.
+           EXIT.
 
+      *>**************************************************************
+      *>    9000-SERIES  --  TERMINATION
+      *>**************************************************************
+       9000-TERMINATE.
+           CLOSE REJECT-FILE
+           CLOSE REPORT-FILE
+           CLOSE SUMMARY-FILE
+           CLOSE EXCEPTION-FILE.
+       9000-EXIT.
+           EXIT.
