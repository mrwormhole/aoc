@@ -0,0 +1,18 @@
+      *>**************************************************************
+      *>  OPCDTBL.CPY
+      *>  Supported opcode / cycle-cost table for the device trace
+      *>  instruction set. New firmware opcodes are added here as a
+      *>  table row instead of a new EVALUATE branch in the mainline.
+      *>**************************************************************
+       01  WS-OPCODE-TABLE.
+           05  WS-OPCODE-ENTRY OCCURS 5 TIMES INDEXED BY WS-OP-IDX.
+               10  WS-OPCODE-NAME    PIC X(4).
+               10  WS-OPCODE-CYCLES  PIC 9(2).
+               10  WS-OPCODE-EFFECT  PIC X(1).
+      *>                                  A = ADD WS-VALUE TO TOTAL
+      *>                                  S = SUBTRACT WS-VALUE
+      *>                                  M = MULTIPLY TOTAL BY VALUE
+      *>                                  X = SET TOTAL TO VALUE
+      *>                                  N = NO CHANGE (NOOP)
+       01  WS-OPCODE-COUNT             PIC 9(2) VALUE 5.
+       01  WS-OPCODE-FOUND             PIC X(1).
